@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPITULO-31.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo físico en modo dinámico.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO "empleados.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
+       WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo lógico.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID PIC 9(6).
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(35).
+           05 EMPLEADOS-EDAD PIC 9(3).
+           05 EMPLEADOS-TELEFONO PIC X(9).
+           05 EMPLEADOS-DIRECCION PIC X(35).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(20).
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-SALARIO PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  LEE-TODO PIC X.
+       01  TOTAL-EMPLEADOS PIC 9(6) VALUE ZERO.
+       01  SUMA-EDADES PIC 9(9) VALUE ZERO.
+       01  EDAD-MEDIA PIC 999V99 VALUE ZERO.
+       01  SIN-TELEFONO PIC 9(6) VALUE ZERO.
+       01  SIN-DIRECCION PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM PROCEDIMIENTO-DE-APERTURA.
+       PERFORM CALCULAR-ESTADISTICAS.
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+       PERFORM MOSTRAR-RESUMEN.
+
+       FINALIZA-PROGRAMA.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+       CLOSE EMPLEADOS-ARCHIVO.
+
+       CALCULAR-ESTADISTICAS.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM UNTIL LEE-TODO = "1"
+       PERFORM ACUMULAR-DATOS
+       PERFORM LEE-SIGUIENTE-REGISTRO
+       END-PERFORM.
+       IF TOTAL-EMPLEADOS > ZERO
+       COMPUTE EDAD-MEDIA = SUMA-EDADES / TOTAL-EMPLEADOS
+       END-IF.
+
+       LEE-SIGUIENTE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE "1" TO LEE-TODO.
+
+       ACUMULAR-DATOS.
+       ADD 1 TO TOTAL-EMPLEADOS.
+       ADD EMPLEADOS-EDAD TO SUMA-EDADES.
+       IF EMPLEADOS-TELEFONO = SPACE
+       ADD 1 TO SIN-TELEFONO
+       END-IF.
+       IF EMPLEADOS-DIRECCION = SPACE
+       ADD 1 TO SIN-DIRECCION
+       END-IF.
+
+       MOSTRAR-RESUMEN.
+       DISPLAY "===== Resumen de la plantilla =====".
+       DISPLAY "Total de empleados: " TOTAL-EMPLEADOS.
+       DISPLAY "Edad media: " EDAD-MEDIA.
+       DISPLAY "Empleados sin teléfono: " SIN-TELEFONO.
+       DISPLAY "Empleados sin dirección: " SIN-DIRECCION.
+       END PROGRAM CAPITULO-31.
