@@ -8,7 +8,15 @@
        ASSIGN TO "empleados.dat"
        ORGANIZATION IS INDEXED
        RECORD KEY IS EMPLEADOS-ID
-       ACCESS MODE IS DYNAMIC.
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
+       WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS EMPLEADOS-ESTADO.
+      *Archivo de auditoría de altas, cambios y bajas.
+       SELECT AUDITORIA-ARCHIVO
+       ASSIGN TO "auditoria.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUDITORIA-ESTADO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,6 +29,21 @@
            05 EMPLEADOS-EDAD PIC 9(3).
            05 EMPLEADOS-TELEFONO PIC X(9).
            05 EMPLEADOS-DIRECCION PIC X(35).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(20).
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-SALARIO PIC 9(7)V99.
+
+       FD AUDITORIA-ARCHIVO.
+       01 AUDITORIA-REGISTRO.
+           05 AUDITORIA-ID PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-ACCION PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-FECHA PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-HORA PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-OPERADOR PIC X(20).
 
        WORKING-STORAGE SECTION.
        01  IDENTIFICADOR PIC X(36)
@@ -35,9 +58,23 @@
            VALUE "Introduce un número de teléfono: ".
        01  DIRECCION PIC X(25)
            VALUE "Introduce una dirección: ".
+       01  DEPARTAMENTO PIC X(27)
+           VALUE "Introduce el departamento: ".
+       01  FECHA-ALTA PIC X(39)
+           VALUE "Introduce la fecha de alta (AAAAMMDD): ".
+       01  SALARIO PIC X(28)
+           VALUE "Introduce el salario anual: ".
 
        01  SI-NO PIC X.
        01  ENTRADA PIC X.
+       01  EMPLEADOS-ESTADO PIC X(2).
+       01  ENTRADA-VALIDA PIC X.
+       01  ID-DUPLICADO PIC X.
+       01  AUDITORIA-ESTADO PIC X(2).
+       01  AUDITORIA-ACCION-ENTRADA PIC X(4).
+       01  OPERADOR PIC X(20).
+       01  IDENTIFICADOR-OPERADOR PIC X(30)
+           VALUE "Introduce tu identificador: ".
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
@@ -52,10 +89,20 @@
        STOP RUN.
 
        PROCEDIMIENTO-DE-APERTURA.
-       OPEN OUTPUT EMPLEADOS-ARCHIVO.
+       DISPLAY IDENTIFICADOR-OPERADOR.
+       ACCEPT OPERADOR.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF EMPLEADOS-ESTADO NOT = "00"
+       OPEN OUTPUT EMPLEADOS-ARCHIVO
+       CLOSE EMPLEADOS-ARCHIVO
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       OPEN EXTEND AUDITORIA-ARCHIVO.
+       IF AUDITORIA-ESTADO NOT = "00"
+       OPEN OUTPUT AUDITORIA-ARCHIVO.
 
        PROCEDIMIENTO-DE-CIERRE.
        CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
 
        AGREGAR-REGISTROS.
        MOVE "N" TO ENTRADA.
@@ -66,20 +113,101 @@
 
        OBTENER-CAMPOS.
        MOVE SPACE TO EMPLEADOS-REGISTRO.
-       DISPLAY IDENTIFICADOR.
-       ACCEPT EMPLEADOS-ID.
+       PERFORM OBTENER-ID.
        DISPLAY NOMBRE.
        ACCEPT EMPLEADOS-NOMBRE.
        DISPLAY APELLIDOS.
        ACCEPT EMPLEADOS-APELLIDOS.
-       DISPLAY EDAD.
-       ACCEPT EMPLEADOS-EDAD.
-       DISPLAY TELEFONO.
-       ACCEPT EMPLEADOS-TELEFONO
+       PERFORM OBTENER-EDAD.
+       PERFORM OBTENER-TELEFONO.
        DISPLAY DIRECCION.
        ACCEPT EMPLEADOS-DIRECCION.
+       DISPLAY DEPARTAMENTO.
+       ACCEPT EMPLEADOS-DEPARTAMENTO.
+       PERFORM OBTENER-FECHA-ALTA.
+       PERFORM OBTENER-SALARIO.
        PERFORM CONTINUAR.
 
+       OBTENER-ID.
+       MOVE "N" TO ENTRADA-VALIDA.
+       PERFORM UNTIL ENTRADA-VALIDA = "S"
+       DISPLAY IDENTIFICADOR
+       ACCEPT EMPLEADOS-ID
+       EVALUATE TRUE
+           WHEN EMPLEADOS-ID NOT NUMERIC
+           DISPLAY "El ID debe ser numérico."
+           WHEN EMPLEADOS-ID = ZERO
+           DISPLAY "El ID no puede ser cero."
+           WHEN OTHER
+           PERFORM COMPROBAR-ID-DUPLICADO
+           IF ID-DUPLICADO = "S"
+           DISPLAY "Ya existe un empleado con ese ID."
+           MOVE SPACE TO EMPLEADOS-REGISTRO
+           ELSE
+           MOVE "S" TO ENTRADA-VALIDA
+           END-IF
+       END-EVALUATE
+       END-PERFORM.
+
+       COMPROBAR-ID-DUPLICADO.
+       MOVE "N" TO ID-DUPLICADO.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY
+           MOVE "N" TO ID-DUPLICADO
+           NOT INVALID KEY
+           MOVE "S" TO ID-DUPLICADO
+       END-READ.
+
+       OBTENER-EDAD.
+       MOVE "N" TO ENTRADA-VALIDA.
+       PERFORM UNTIL ENTRADA-VALIDA = "S"
+       DISPLAY EDAD
+       ACCEPT EMPLEADOS-EDAD
+       IF EMPLEADOS-EDAD NUMERIC
+       AND EMPLEADOS-EDAD >= 16
+       AND EMPLEADOS-EDAD <= 99
+       MOVE "S" TO ENTRADA-VALIDA
+       ELSE
+       DISPLAY "La edad debe ser un número entre 16 y 99."
+       END-IF
+       END-PERFORM.
+
+       OBTENER-TELEFONO.
+       MOVE "N" TO ENTRADA-VALIDA.
+       PERFORM UNTIL ENTRADA-VALIDA = "S"
+       DISPLAY TELEFONO
+       ACCEPT EMPLEADOS-TELEFONO
+       IF EMPLEADOS-TELEFONO NUMERIC
+       MOVE "S" TO ENTRADA-VALIDA
+       ELSE
+       DISPLAY "El teléfono debe tener 9 dígitos numéricos."
+       END-IF
+       END-PERFORM.
+
+       OBTENER-FECHA-ALTA.
+       MOVE "N" TO ENTRADA-VALIDA.
+       PERFORM UNTIL ENTRADA-VALIDA = "S"
+       DISPLAY FECHA-ALTA
+       ACCEPT EMPLEADOS-FECHA-ALTA
+       IF EMPLEADOS-FECHA-ALTA NUMERIC
+       MOVE "S" TO ENTRADA-VALIDA
+       ELSE
+       DISPLAY "La fecha de alta debe ser numérica, formato AAAAMMDD."
+       END-IF
+       END-PERFORM.
+
+       OBTENER-SALARIO.
+       MOVE "N" TO ENTRADA-VALIDA.
+       PERFORM UNTIL ENTRADA-VALIDA = "S"
+       DISPLAY SALARIO
+       ACCEPT EMPLEADOS-SALARIO
+       IF EMPLEADOS-SALARIO NUMERIC
+       MOVE "S" TO ENTRADA-VALIDA
+       ELSE
+       DISPLAY "El salario debe ser numérico."
+       END-IF
+       END-PERFORM.
+
        CONTINUAR.
        MOVE "S" TO ENTRADA.
        IF  EMPLEADOS-NOMBRE = SPACE
@@ -87,6 +215,16 @@
 
        ESCRIBIR-REGISTRO.
        WRITE EMPLEADOS-REGISTRO.
+       MOVE "ALTA" TO AUDITORIA-ACCION-ENTRADA.
+       PERFORM REGISTRAR-AUDITORIA.
+
+       REGISTRAR-AUDITORIA.
+       MOVE EMPLEADOS-ID TO AUDITORIA-ID.
+       MOVE AUDITORIA-ACCION-ENTRADA TO AUDITORIA-ACCION.
+       ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+       ACCEPT AUDITORIA-HORA FROM TIME.
+       MOVE OPERADOR TO AUDITORIA-OPERADOR.
+       WRITE AUDITORIA-REGISTRO.
 
        REINICIAR.
        DISPLAY "¿Desea almacenar otro registro en la base de datos?".
