@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPITULO-28.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo físico en modo dinámico.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO "empleados.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
+       WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+      *Archivo de auditoría de altas, cambios y bajas.
+       SELECT AUDITORIA-ARCHIVO
+       ASSIGN TO "auditoria.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUDITORIA-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo lógico.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID PIC 9(6).
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(35).
+           05 EMPLEADOS-EDAD PIC 9(3).
+           05 EMPLEADOS-TELEFONO PIC X(9).
+           05 EMPLEADOS-DIRECCION PIC X(35).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(20).
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-SALARIO PIC 9(7)V99.
+
+       FD AUDITORIA-ARCHIVO.
+       01 AUDITORIA-REGISTRO.
+           05 AUDITORIA-ID PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-ACCION PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-FECHA PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-HORA PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-OPERADOR PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  IDENTIFICADOR PIC X(33)
+           VALUE "Introduce el ID del empleado: ".
+       01  EMPLEADOS-ENCONTRADO PIC X.
+       01  OPCION PIC X.
+       01  SI-NO PIC X.
+       01  VALOR-NUEVO PIC X(35).
+       01  VALOR-NUEVO-FECHA PIC 9(8).
+       01  VALOR-NUEVO-SALARIO PIC 9(7)V99.
+       01  AUDITORIA-ESTADO PIC X(2).
+       01  AUDITORIA-ACCION-ENTRADA PIC X(4).
+       01  OPERADOR PIC X(20).
+       01  IDENTIFICADOR-OPERADOR PIC X(30)
+           VALUE "Introduce tu identificador: ".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM PROCEDIMIENTO-DE-APERTURA.
+       MOVE "S" TO SI-NO.
+       PERFORM MANTENER-REGISTROS
+       UNTIL SI-NO = "N".
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+       FINALIZA-PROGRAMA.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+       DISPLAY IDENTIFICADOR-OPERADOR.
+       ACCEPT OPERADOR.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       OPEN EXTEND AUDITORIA-ARCHIVO.
+       IF AUDITORIA-ESTADO NOT = "00"
+       OPEN OUTPUT AUDITORIA-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+       CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+
+       MANTENER-REGISTROS.
+       PERFORM BUSCAR-REGISTRO.
+       IF EMPLEADOS-ENCONTRADO = "S"
+       PERFORM MOSTRAR-REGISTRO
+       PERFORM SELECCIONAR-OPCION
+       EVALUATE OPCION
+           WHEN "M"
+           PERFORM MODIFICAR-REGISTRO
+           WHEN "B"
+           PERFORM BORRAR-REGISTRO
+           WHEN OTHER
+           DISPLAY "Opción no válida, no se ha hecho ningún cambio."
+       END-EVALUATE
+       ELSE
+       DISPLAY "No existe ningún empleado con ese ID."
+       END-IF
+       PERFORM REINICIAR.
+
+       BUSCAR-REGISTRO.
+       DISPLAY IDENTIFICADOR.
+       ACCEPT EMPLEADOS-ID.
+       MOVE "N" TO EMPLEADOS-ENCONTRADO.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY
+           MOVE "N" TO EMPLEADOS-ENCONTRADO
+           NOT INVALID KEY
+           MOVE "S" TO EMPLEADOS-ENCONTRADO
+       END-READ.
+
+       MOSTRAR-REGISTRO.
+       DISPLAY "ID: " EMPLEADOS-ID " Nombre: " EMPLEADOS-NOMBRE
+           " Apellidos: " EMPLEADOS-APELLIDOS " Edad: " EMPLEADOS-EDAD
+           " Telefono: " EMPLEADOS-TELEFONO " Direccion: "
+           EMPLEADOS-DIRECCION.
+       DISPLAY "  Departamento: " EMPLEADOS-DEPARTAMENTO
+           " Fecha alta: " EMPLEADOS-FECHA-ALTA
+           " Salario: " EMPLEADOS-SALARIO.
+
+       SELECCIONAR-OPCION.
+       DISPLAY "¿Modificar (M) o Borrar (B) este registro?".
+       ACCEPT OPCION.
+
+       MODIFICAR-REGISTRO.
+       DISPLAY "Nuevo nombre (en blanco para no cambiar): ".
+       MOVE SPACE TO VALOR-NUEVO.
+       ACCEPT VALOR-NUEVO.
+       IF VALOR-NUEVO NOT = SPACE
+       MOVE VALOR-NUEVO TO EMPLEADOS-NOMBRE.
+       DISPLAY "Nuevos apellidos (en blanco para no cambiar): ".
+       MOVE SPACE TO VALOR-NUEVO.
+       ACCEPT VALOR-NUEVO.
+       IF VALOR-NUEVO NOT = SPACE
+       MOVE VALOR-NUEVO TO EMPLEADOS-APELLIDOS.
+       DISPLAY "Nuevo teléfono (en blanco para no cambiar): ".
+       MOVE SPACE TO VALOR-NUEVO.
+       ACCEPT VALOR-NUEVO.
+       IF VALOR-NUEVO NOT = SPACE
+       MOVE VALOR-NUEVO TO EMPLEADOS-TELEFONO.
+       DISPLAY "Nueva dirección (en blanco para no cambiar): ".
+       MOVE SPACE TO VALOR-NUEVO.
+       ACCEPT VALOR-NUEVO.
+       IF VALOR-NUEVO NOT = SPACE
+       MOVE VALOR-NUEVO TO EMPLEADOS-DIRECCION.
+       DISPLAY "Nuevo departamento (en blanco para no cambiar): ".
+       MOVE SPACE TO VALOR-NUEVO.
+       ACCEPT VALOR-NUEVO.
+       IF VALOR-NUEVO NOT = SPACE
+       MOVE VALOR-NUEVO TO EMPLEADOS-DEPARTAMENTO.
+       DISPLAY "Nueva fecha de alta AAAAMMDD (en blanco para no".
+       DISPLAY "cambiar): ".
+       MOVE ZERO TO VALOR-NUEVO-FECHA.
+       ACCEPT VALOR-NUEVO-FECHA.
+       IF VALOR-NUEVO-FECHA NOT = ZERO
+       MOVE VALOR-NUEVO-FECHA TO EMPLEADOS-FECHA-ALTA.
+       DISPLAY "Nuevo salario (en blanco para no cambiar): ".
+       MOVE ZERO TO VALOR-NUEVO-SALARIO.
+       ACCEPT VALOR-NUEVO-SALARIO.
+       IF VALOR-NUEVO-SALARIO NOT = ZERO
+       MOVE VALOR-NUEVO-SALARIO TO EMPLEADOS-SALARIO.
+       REWRITE EMPLEADOS-REGISTRO.
+       DISPLAY "Registro actualizado.".
+       MOVE "CAMB" TO AUDITORIA-ACCION-ENTRADA.
+       PERFORM REGISTRAR-AUDITORIA.
+
+       BORRAR-REGISTRO.
+       MOVE "BAJA" TO AUDITORIA-ACCION-ENTRADA.
+       PERFORM REGISTRAR-AUDITORIA.
+       DELETE EMPLEADOS-ARCHIVO.
+       DISPLAY "Registro eliminado.".
+
+       REGISTRAR-AUDITORIA.
+       MOVE EMPLEADOS-ID TO AUDITORIA-ID.
+       MOVE AUDITORIA-ACCION-ENTRADA TO AUDITORIA-ACCION.
+       ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+       ACCEPT AUDITORIA-HORA FROM TIME.
+       MOVE OPERADOR TO AUDITORIA-OPERADOR.
+       WRITE AUDITORIA-REGISTRO.
+
+       REINICIAR.
+       DISPLAY "¿Desea procesar otro empleado?".
+       ACCEPT SI-NO.
+       IF SI-NO = "s"
+       MOVE "S" TO SI-NO.
+       IF SI-NO NOT = "S"
+       MOVE "N" TO SI-NO.
+       END PROGRAM CAPITULO-28.
