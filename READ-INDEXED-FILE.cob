@@ -9,6 +9,8 @@
        ASSIGN TO "empleados.dat"
        ORGANIZATION IS INDEXED
        RECORD KEY IS EMPLEADOS-ID
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
+       WITH DUPLICATES
        ACCESS MODE IS DYNAMIC.
 
        DATA DIVISION.
@@ -22,34 +24,105 @@
            05 EMPLEADOS-EDAD PIC 9(3).
            05 EMPLEADOS-TELEFONO PIC X(9).
            05 EMPLEADOS-DIRECCION PIC X(35).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(20).
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-SALARIO PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        77  LEE-TODO             PIC X.
+       01  OPCION PIC X.
+       01  APELLIDOS-BUSCAR PIC X(35).
        PROCEDURE DIVISION.
        EMPIEZA-PROGRAMA.
        PERFORM PROCEDIMIENTO-DE-APERTURA.
+       PERFORM SELECCIONAR-MODO.
+       EVALUATE OPCION
+           WHEN "1"
+           PERFORM LISTAR-TODOS
+           WHEN "2"
+           PERFORM BUSCAR-POR-ID
+           WHEN "3"
+           PERFORM BUSCAR-POR-APELLIDOS
+           WHEN OTHER
+           DISPLAY "Opción no válida."
+       END-EVALUATE.
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+       FINALIZA-PROGRAMA.
+       STOP RUN.
+
+       SELECCIONAR-MODO.
+       DISPLAY "1. Listar todos los empleados.".
+       DISPLAY "2. Buscar un empleado por su ID.".
+       DISPLAY "3. Buscar empleados por sus apellidos.".
+       DISPLAY "Elige una opción: ".
+       ACCEPT OPCION.
+
+       LISTAR-TODOS.
        MOVE "0" TO LEE-TODO.
        PERFORM LEE-SIGUIENTE-REGISTRO.
-         IF LEE-TODO = "1"
-           DISPLAY "No se encontraron registros en el archivo."
-             ELSE
-               PERFORM MUESTRA-CAMPOS
-               UNTIL LEE-TODO = "1".
-               PERFORM PROCEDIMIENTO-DE-CIERRE.
-               FINALIZA-PROGRAMA.
-               STOP RUN.
-               PROCEDIMIENTO-DE-APERTURA.
-               OPEN I-O EMPLEADOS-ARCHIVO.
-               PROCEDIMIENTO-DE-CIERRE.
-               CLOSE EMPLEADOS-ARCHIVO.
-               MUESTRA-CAMPOS.
-               DISPLAY "ID: " EMPLEADOS-ID
+       IF LEE-TODO = "1"
+       DISPLAY "No se encontraron registros en el archivo."
+       ELSE
+       PERFORM MUESTRA-CAMPOS
+       PERFORM LEE-SIGUIENTE-REGISTRO
+       PERFORM UNTIL LEE-TODO = "1"
+           PERFORM MUESTRA-CAMPOS
+           PERFORM LEE-SIGUIENTE-REGISTRO
+       END-PERFORM
+       END-IF.
+
+       BUSCAR-POR-ID.
+       DISPLAY "Introduce el ID del empleado a buscar: ".
+       ACCEPT EMPLEADOS-ID.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY
+           DISPLAY "No se ha encontrado ningún empleado con ese ID."
+           NOT INVALID KEY
+           PERFORM MUESTRA-CAMPOS
+       END-READ.
+
+       BUSCAR-POR-APELLIDOS.
+       DISPLAY "Introduce los apellidos a buscar: ".
+       ACCEPT APELLIDOS-BUSCAR.
+       MOVE APELLIDOS-BUSCAR TO EMPLEADOS-APELLIDOS.
+       START EMPLEADOS-ARCHIVO KEY IS EQUAL TO EMPLEADOS-APELLIDOS
+           INVALID KEY
+           DISPLAY "No se ha encontrado ningún empleado con esos"
+           " apellidos."
+           NOT INVALID KEY
+           PERFORM MOSTRAR-COINCIDENCIAS
+       END-START.
+
+       MOSTRAR-COINCIDENCIAS.
+       MOVE "0" TO LEE-TODO.
+       PERFORM UNTIL LEE-TODO = "1"
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+               MOVE "1" TO LEE-TODO
+           END-READ
+           IF LEE-TODO NOT = "1"
+           IF EMPLEADOS-APELLIDOS = APELLIDOS-BUSCAR
+           PERFORM MUESTRA-CAMPOS
+           ELSE
+           MOVE "1" TO LEE-TODO
+           END-IF
+           END-IF
+       END-PERFORM.
+
+       PROCEDIMIENTO-DE-APERTURA.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       PROCEDIMIENTO-DE-CIERRE.
+       CLOSE EMPLEADOS-ARCHIVO.
+       MUESTRA-CAMPOS.
+       DISPLAY "ID: " EMPLEADOS-ID
              " Nombre: " EMPLEADOS-NOMBRE " Apellidos: "
              EMPLEADOS-APELLIDOS " Edad: " EMPLEADOS-EDAD " Telefono: "
-             EMPLEADOS-TELEFONO " Direccion: " EMPLEADOS-TELEFONO.
+             EMPLEADOS-TELEFONO " Direccion: " EMPLEADOS-DIRECCION.
+       DISPLAY "  Departamento: " EMPLEADOS-DEPARTAMENTO
+             " Fecha alta: " EMPLEADOS-FECHA-ALTA
+             " Salario: " EMPLEADOS-SALARIO.
 
-             PERFORM LEE-SIGUIENTE-REGISTRO.
-             LEE-SIGUIENTE-REGISTRO.
-             READ EMPLEADOS-ARCHIVO NEXT RECORD
-             AT END MOVE "1" TO LEE-TODO.
+       LEE-SIGUIENTE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+       AT END MOVE "1" TO LEE-TODO.
        END PROGRAM CAPITULO-27.
