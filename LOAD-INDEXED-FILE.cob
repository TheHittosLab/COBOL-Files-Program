@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPITULO-29.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo de altas recibido de Recursos Humanos.
+       SELECT NUEVOS-ARCHIVO
+       ASSIGN TO "altas.dat"
+       ORGANIZATION IS SEQUENTIAL.
+      *Archivo físico en modo dinámico.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO "empleados.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
+       WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS EMPLEADOS-ESTADO.
+      *Archivo de auditoría de altas, cambios y bajas.
+       SELECT AUDITORIA-ARCHIVO
+       ASSIGN TO "auditoria.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUDITORIA-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo de entrada con el mismo diseño que EMPLEADOS-REGISTRO.
+       FD NUEVOS-ARCHIVO.
+       01 NUEVOS-REGISTRO.
+           05 NUEVOS-ID PIC 9(6).
+           05 NUEVOS-NOMBRE PIC X(25).
+           05 NUEVOS-APELLIDOS PIC X(35).
+           05 NUEVOS-EDAD PIC 9(3).
+           05 NUEVOS-TELEFONO PIC X(9).
+           05 NUEVOS-DIRECCION PIC X(35).
+           05 NUEVOS-DEPARTAMENTO PIC X(20).
+           05 NUEVOS-FECHA-ALTA PIC 9(8).
+           05 NUEVOS-SALARIO PIC 9(7)V99.
+      *Archivo lógico.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID PIC 9(6).
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(35).
+           05 EMPLEADOS-EDAD PIC 9(3).
+           05 EMPLEADOS-TELEFONO PIC X(9).
+           05 EMPLEADOS-DIRECCION PIC X(35).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(20).
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-SALARIO PIC 9(7)V99.
+
+       FD AUDITORIA-ARCHIVO.
+       01 AUDITORIA-REGISTRO.
+           05 AUDITORIA-ID PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-ACCION PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-FECHA PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-HORA PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDITORIA-OPERADOR PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  LEE-TODO PIC X.
+       01  EMPLEADOS-ESTADO PIC X(2).
+       01  CONTADOR-CARGADOS PIC 9(4) VALUE ZERO.
+       01  CONTADOR-RECHAZADOS PIC 9(4) VALUE ZERO.
+       01  AUDITORIA-ESTADO PIC X(2).
+       01  OPERADOR PIC X(20).
+       01  IDENTIFICADOR-OPERADOR PIC X(30)
+           VALUE "Introduce tu identificador: ".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM PROCEDIMIENTO-DE-APERTURA.
+       PERFORM PROCESAR-ARCHIVO-DE-ALTAS.
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+       DISPLAY "Altas cargadas: " CONTADOR-CARGADOS.
+       DISPLAY "Altas rechazadas: " CONTADOR-RECHAZADOS.
+
+       FINALIZA-PROGRAMA.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+       DISPLAY IDENTIFICADOR-OPERADOR.
+       ACCEPT OPERADOR.
+       OPEN INPUT NUEVOS-ARCHIVO.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF EMPLEADOS-ESTADO NOT = "00"
+       OPEN OUTPUT EMPLEADOS-ARCHIVO
+       CLOSE EMPLEADOS-ARCHIVO
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       OPEN EXTEND AUDITORIA-ARCHIVO.
+       IF AUDITORIA-ESTADO NOT = "00"
+       OPEN OUTPUT AUDITORIA-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+       CLOSE NUEVOS-ARCHIVO.
+       CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+
+       PROCESAR-ARCHIVO-DE-ALTAS.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-ALTA.
+       PERFORM UNTIL LEE-TODO = "1"
+       PERFORM CARGAR-REGISTRO
+       PERFORM LEER-SIGUIENTE-ALTA
+       END-PERFORM.
+
+       LEER-SIGUIENTE-ALTA.
+       READ NUEVOS-ARCHIVO
+       AT END
+       MOVE "1" TO LEE-TODO
+       END-READ.
+
+       CARGAR-REGISTRO.
+       MOVE NUEVOS-ID TO EMPLEADOS-ID.
+       MOVE NUEVOS-NOMBRE TO EMPLEADOS-NOMBRE.
+       MOVE NUEVOS-APELLIDOS TO EMPLEADOS-APELLIDOS.
+       MOVE NUEVOS-EDAD TO EMPLEADOS-EDAD.
+       MOVE NUEVOS-TELEFONO TO EMPLEADOS-TELEFONO.
+       MOVE NUEVOS-DIRECCION TO EMPLEADOS-DIRECCION.
+       MOVE NUEVOS-DEPARTAMENTO TO EMPLEADOS-DEPARTAMENTO.
+       MOVE NUEVOS-FECHA-ALTA TO EMPLEADOS-FECHA-ALTA.
+       MOVE NUEVOS-SALARIO TO EMPLEADOS-SALARIO.
+       WRITE EMPLEADOS-REGISTRO
+           INVALID KEY
+           DISPLAY "ID " NUEVOS-ID
+               " ya existe en el archivo, alta rechazada."
+           ADD 1 TO CONTADOR-RECHAZADOS
+           NOT INVALID KEY
+           ADD 1 TO CONTADOR-CARGADOS
+           PERFORM REGISTRAR-AUDITORIA
+       END-WRITE.
+
+       REGISTRAR-AUDITORIA.
+       MOVE EMPLEADOS-ID TO AUDITORIA-ID.
+       MOVE "ALTA" TO AUDITORIA-ACCION.
+       ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+       ACCEPT AUDITORIA-HORA FROM TIME.
+       MOVE OPERADOR TO AUDITORIA-OPERADOR.
+       WRITE AUDITORIA-REGISTRO.
+       END PROGRAM CAPITULO-29.
