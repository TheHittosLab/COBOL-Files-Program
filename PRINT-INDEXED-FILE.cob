@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPITULO-30.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo físico en modo dinámico.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO "empleados.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
+       WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+      *Archivo de salida con el listado ya formateado para imprimir.
+       SELECT LISTADO-ARCHIVO
+       ASSIGN TO "listado.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo lógico.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID PIC 9(6).
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(35).
+           05 EMPLEADOS-EDAD PIC 9(3).
+           05 EMPLEADOS-TELEFONO PIC X(9).
+           05 EMPLEADOS-DIRECCION PIC X(35).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(20).
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-SALARIO PIC 9(7)V99.
+
+       FD LISTADO-ARCHIVO.
+       01 LINEA-LISTADO PIC X(121).
+
+       WORKING-STORAGE SECTION.
+       01  LEE-TODO PIC X.
+       01  LINEAS-POR-PAGINA PIC 9(2) VALUE 20.
+       01  CONTADOR-LINEAS PIC 9(2) VALUE ZERO.
+       01  NUMERO-PAGINA PIC 9(3) VALUE ZERO.
+       01  FECHA-EJECUCION PIC 9(8).
+
+       01  LINEA-TITULO.
+           05 FILLER PIC X(20) VALUE "LISTADO DE EMPLEADOS".
+           05 FILLER PIC X(10) VALUE "  Fecha: ".
+           05 LT-FECHA PIC 9(8).
+           05 FILLER PIC X(12) VALUE "   Pagina: ".
+           05 LT-PAGINA PIC ZZ9.
+
+       01  LINEA-SEPARADORA PIC X(121) VALUE ALL "-".
+
+       01  LINEA-CABECERA-COLUMNAS.
+           05 FILLER PIC X(8) VALUE "ID".
+           05 FILLER PIC X(26) VALUE "NOMBRE".
+           05 FILLER PIC X(36) VALUE "APELLIDOS".
+           05 FILLER PIC X(5) VALUE "EDAD".
+           05 FILLER PIC X(11) VALUE "TELEFONO".
+           05 FILLER PIC X(35) VALUE "DIRECCION".
+
+       01  LINEA-DETALLE.
+           05 LD-ID PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-NOMBRE PIC X(25).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LD-APELLIDOS PIC X(35).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LD-EDAD PIC ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-TELEFONO PIC X(9).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-DIRECCION PIC X(35).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM PROCEDIMIENTO-DE-APERTURA.
+       PERFORM PROCESAR-LISTADO.
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+       FINALIZA-PROGRAMA.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       OPEN OUTPUT LISTADO-ARCHIVO.
+       ACCEPT FECHA-EJECUCION FROM DATE YYYYMMDD.
+
+       PROCEDIMIENTO-DE-CIERRE.
+       CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE LISTADO-ARCHIVO.
+
+       PROCESAR-LISTADO.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       IF LEE-TODO = "1"
+       DISPLAY "No se encontraron registros en el archivo."
+       ELSE
+       PERFORM UNTIL LEE-TODO = "1"
+           IF CONTADOR-LINEAS = ZERO
+           PERFORM ESCRIBIR-CABECERA
+           END-IF
+           PERFORM ESCRIBIR-DETALLE
+           PERFORM LEE-SIGUIENTE-REGISTRO
+       END-PERFORM
+       END-IF.
+
+       LEE-SIGUIENTE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE "1" TO LEE-TODO.
+
+       ESCRIBIR-CABECERA.
+       ADD 1 TO NUMERO-PAGINA.
+       MOVE FECHA-EJECUCION TO LT-FECHA.
+       MOVE NUMERO-PAGINA TO LT-PAGINA.
+       MOVE LINEA-TITULO TO LINEA-LISTADO.
+       WRITE LINEA-LISTADO.
+       MOVE LINEA-SEPARADORA TO LINEA-LISTADO.
+       WRITE LINEA-LISTADO.
+       MOVE LINEA-CABECERA-COLUMNAS TO LINEA-LISTADO.
+       WRITE LINEA-LISTADO.
+       MOVE LINEA-SEPARADORA TO LINEA-LISTADO.
+       WRITE LINEA-LISTADO.
+       MOVE ZERO TO CONTADOR-LINEAS.
+
+       ESCRIBIR-DETALLE.
+       MOVE EMPLEADOS-ID TO LD-ID.
+       MOVE EMPLEADOS-NOMBRE TO LD-NOMBRE.
+       MOVE EMPLEADOS-APELLIDOS TO LD-APELLIDOS.
+       MOVE EMPLEADOS-EDAD TO LD-EDAD.
+       MOVE EMPLEADOS-TELEFONO TO LD-TELEFONO.
+       MOVE EMPLEADOS-DIRECCION TO LD-DIRECCION.
+       MOVE LINEA-DETALLE TO LINEA-LISTADO.
+       WRITE LINEA-LISTADO.
+       ADD 1 TO CONTADOR-LINEAS.
+       IF CONTADOR-LINEAS >= LINEAS-POR-PAGINA
+       MOVE ZERO TO CONTADOR-LINEAS.
+       END PROGRAM CAPITULO-30.
